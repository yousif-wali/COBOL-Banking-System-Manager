@@ -0,0 +1,6 @@
+*> Archived account record, written when an account is closed.
+01  ClosedAccountRecord.
+    05  CA-AccountNumber    PIC 9(4).
+    05  CA-AccountName      PIC X(30).
+    05  CA-AccountBalance   PIC 9(6)V99.
+    05  CA-ClosureDate      PIC X(8).
