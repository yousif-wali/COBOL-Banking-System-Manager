@@ -0,0 +1,9 @@
+*> Customer master record - keyed on AccountNumber, linked 1:1 with
+*> AccountRecord in AccountFile. Holds CTR/KYC-style customer detail
+*> that does not belong on the account balance record.
+01  CustomerRecord.
+    05  CU-AccountNumber    PIC 9(4).
+    05  CU-Address          PIC X(40).
+    05  CU-DateOfBirth      PIC X(8).
+    05  CU-IdNumber         PIC X(20).
+    05  CU-Phone            PIC X(15).
