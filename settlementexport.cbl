@@ -0,0 +1,74 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SettlementExport.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AccountFile ASSIGN TO "ACCOUNTS.DAT"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS SEQUENTIAL
+    RECORD KEY IS AccountNumber
+    FILE STATUS IS WS-AccountFileStatus.
+
+    SELECT SettlementFile ASSIGN TO "SETTLE.DAT"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-SettlementFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  AccountFile.
+    COPY "acctrec.cpy".
+
+FD  SettlementFile.
+01  SettlementRecord.
+    *> Fixed-width extract for the correspondent bank interchange -
+    *> no delimiters, balance carries an implied 2-decimal scale.
+    05  SE-AccountNumber        PIC 9(4).
+    05  SE-AccountName          PIC X(30).
+    05  SE-ClosingBalance       PIC 9(6)V99.
+    05  SE-AsOfDate             PIC X(8).
+
+WORKING-STORAGE SECTION.
+01  WS-AccountFileStatus        PIC XX.
+01  WS-SettlementFileStatus     PIC XX.
+
+01  WS-EOF-Switch               PIC X VALUE 'N'.
+    88  End-Of-File                    VALUE 'Y'.
+
+01  WS-AsOfDate                 PIC X(8).
+01  WS-RecordCount              PIC 9(6) VALUE 0.
+
+PROCEDURE DIVISION.
+100-Start.
+    PERFORM OpenFiles
+    PERFORM UNTIL End-Of-File
+        READ AccountFile NEXT RECORD
+            AT END
+                SET End-Of-File TO TRUE
+            NOT AT END
+                PERFORM WriteSettlementRecord
+        END-READ
+    END-PERFORM
+    DISPLAY "Settlement records written: " WS-RecordCount
+    PERFORM CloseFiles
+    STOP RUN.
+
+OpenFiles.
+    OPEN INPUT AccountFile.
+    OPEN OUTPUT SettlementFile.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-AsOfDate.
+
+WriteSettlementRecord.
+    MOVE AccountNumber  TO SE-AccountNumber
+    MOVE AccountName    TO SE-AccountName
+    MOVE AccountBalance TO SE-ClosingBalance
+    MOVE WS-AsOfDate    TO SE-AsOfDate
+    WRITE SettlementRecord
+    ADD 1 TO WS-RecordCount.
+
+CloseFiles.
+    CLOSE AccountFile.
+    CLOSE SettlementFile.
+
+END PROGRAM SettlementExport.
