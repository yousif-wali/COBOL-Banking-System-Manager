@@ -1,3 +1,4 @@
+>>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
 PROGRAM-ID. BankingSystem.
 
@@ -5,49 +6,308 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT AccountFile ASSIGN TO "ACCOUNTS.DAT"
-    ORGANIZATION IS LINE SEQUENTIAL.
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS AccountNumber
+    FILE STATUS IS WS-AccountFileStatus.
+
+    SELECT TranLogFile ASSIGN TO "TRANLOG.DAT"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-TranLogFileStatus.
+
+    SELECT ClosedAcctsFile ASSIGN TO "CLOSEDACCTS.DAT"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-ClosedAcctsFileStatus.
+
+    SELECT RestartFile ASSIGN TO "RESTART.DAT"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-RestartFileStatus.
+
+    SELECT CustomerFile ASSIGN TO "CUSTOMER.DAT"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS CU-AccountNumber
+    FILE STATUS IS WS-CustomerFileStatus.
 
 DATA DIVISION.
 FILE SECTION.
 FD  AccountFile.
-01  AccountRecord.
-    05  AccountNumber   PIC 9(4).
-    05  AccountName     PIC X(30).
-    05  AccountBalance  PIC 9(6)V99.
+    COPY "acctrec.cpy".
+
+FD  TranLogFile.
+    COPY "tranrec.cpy".
+
+FD  ClosedAcctsFile.
+    COPY "closedrec.cpy".
+
+FD  RestartFile.
+01  RestartRecord.
+    05  RR-LastAccountNumber    PIC 9(4).
+    05  RR-LastTransactionType  PIC X(12).
+    05  RR-LastTimestamp        PIC X(21).
+    05  RR-TransactionCount     PIC 9(6).
+    05  RR-SessionStatus        PIC X.
+
+FD  CustomerFile.
+    COPY "custrec.cpy".
 
 WORKING-STORAGE SECTION.
-01  WS-AccountRecord    LIKE AccountRecord.
-01  Choice              PIC X.
+01  WS-AccountRecord.
+    05  WS-AccountNumber    PIC 9(4).
+    05  WS-AccountName      PIC X(30).
+    05  WS-AccountBalance   PIC 9(6)V99.
+01  Choice                  PIC X.
+
+01  WS-AccountFileStatus    PIC XX.
+01  WS-TranLogFileStatus    PIC XX.
+01  WS-ClosedAcctsFileStatus PIC XX.
+01  WS-RestartFileStatus    PIC XX.
+01  WS-CustomerFileStatus   PIC XX.
+01  WS-TransactionCount     PIC 9(6) VALUE 0.
+
+01  WS-EnteredAccountNumber PIC 9(4).
+01  WS-Amount               PIC 9(6)V99.
+01  WS-BalanceBefore        PIC 9(6)V99.
+01  WS-BalanceAfter         PIC 9(6)V99.
+
+01  WS-Found-Switch         PIC X VALUE 'N'.
+    88  Account-Found                VALUE 'Y'.
+    88  Account-Not-Found            VALUE 'N'.
+
+01  WS-CustomerFound-Switch PIC X VALUE 'N'.
+    88  Customer-Found                VALUE 'Y'.
+    88  Customer-Not-Found            VALUE 'N'.
+
+01  WS-Timestamp            PIC X(21).
+01  WS-TranType             PIC X(12).
 
 PROCEDURE DIVISION.
 100-Start.
-    OPEN I-O AccountFile.
+    PERFORM OpenAllFiles
+    PERFORM CheckRestartStatus
     PERFORM UNTIL Choice = '4'
         DISPLAY "Banking System"
         DISPLAY "1. Create Account"
         DISPLAY "2. Deposit"
         DISPLAY "3. Withdraw"
         DISPLAY "4. Exit"
+        DISPLAY "5. Close Account"
         ACCEPT Choice
         EVALUATE Choice
             WHEN '1' PERFORM CreateAccount
             WHEN '2' PERFORM DepositMoney
             WHEN '3' PERFORM WithdrawMoney
+            WHEN '5' PERFORM CloseAccount
         END-EVALUATE
     END-PERFORM.
-    CLOSE AccountFile.
+    PERFORM WriteCleanRestartStatus
+    PERFORM CloseAllFiles
     STOP RUN.
 
+OpenAllFiles.
+    OPEN I-O AccountFile.
+    IF WS-AccountFileStatus = "35"
+        OPEN OUTPUT AccountFile
+        CLOSE AccountFile
+        OPEN I-O AccountFile
+    END-IF.
+    OPEN EXTEND TranLogFile.
+    IF WS-TranLogFileStatus = "35"
+        OPEN OUTPUT TranLogFile
+    END-IF.
+    OPEN EXTEND ClosedAcctsFile.
+    IF WS-ClosedAcctsFileStatus = "35"
+        OPEN OUTPUT ClosedAcctsFile
+    END-IF.
+    OPEN I-O CustomerFile.
+    IF WS-CustomerFileStatus = "35"
+        OPEN OUTPUT CustomerFile
+        CLOSE CustomerFile
+        OPEN I-O CustomerFile
+    END-IF.
+
+CloseAllFiles.
+    CLOSE AccountFile.
+    CLOSE TranLogFile.
+    CLOSE ClosedAcctsFile.
+    CLOSE CustomerFile.
+
+CheckRestartStatus.
+    INITIALIZE RestartRecord
+    OPEN INPUT RestartFile
+    IF WS-RestartFileStatus NOT = "35"
+        READ RestartFile
+            NOT AT END
+                MOVE RR-TransactionCount TO WS-TransactionCount
+                IF RR-SessionStatus = 'I'
+                    DISPLAY "WARNING: prior session did not close cleanly."
+                    DISPLAY "Last completed transaction: "
+                        RR-LastTransactionType " on account "
+                        RR-LastAccountNumber " at " RR-LastTimestamp
+                    DISPLAY "Verify that transaction reached disk "
+                        "before re-keying today's activity."
+                END-IF
+        END-READ
+    END-IF.
+    CLOSE RestartFile.
+
+UpdateRestartCheckpoint.
+    ADD 1 TO WS-TransactionCount
+    MOVE FUNCTION CURRENT-DATE     TO WS-Timestamp
+    MOVE WS-EnteredAccountNumber   TO RR-LastAccountNumber
+    MOVE WS-TranType               TO RR-LastTransactionType
+    MOVE WS-Timestamp              TO RR-LastTimestamp
+    MOVE WS-TransactionCount       TO RR-TransactionCount
+    MOVE 'I'                       TO RR-SessionStatus
+    OPEN OUTPUT RestartFile
+    WRITE RestartRecord
+    CLOSE RestartFile.
+
+WriteCleanRestartStatus.
+    MOVE 'C' TO RR-SessionStatus
+    OPEN OUTPUT RestartFile
+    WRITE RestartRecord
+    CLOSE RestartFile.
+
 CreateAccount.
-    * Logic to create a new account
-    DISPLAY "Creating a new account...".
+    DISPLAY "Enter Account Number: " WITH NO ADVANCING
+    ACCEPT WS-EnteredAccountNumber
+    PERFORM ReadAccountByKey
+    IF Account-Found
+        DISPLAY "Account " WS-EnteredAccountNumber
+            " already exists - cannot create."
+    ELSE
+        DISPLAY "Enter Account Name: " WITH NO ADVANCING
+        ACCEPT AccountName
+        MOVE ZERO TO AccountBalance
+        WRITE AccountRecord
+        PERFORM CreateCustomerRecord
+        MOVE ZERO TO WS-Amount WS-BalanceBefore WS-BalanceAfter
+        MOVE "CREATE" TO WS-TranType
+        PERFORM WriteTranLogEntry
+        PERFORM UpdateRestartCheckpoint
+        DISPLAY "Account " WS-EnteredAccountNumber " created."
+    END-IF.
+
+CreateCustomerRecord.
+    *> An account number that was previously closed can be reused, but
+    *> its old CUSTOMER.DAT record is kept for audit/KYC retention, so
+    *> check for it first and REWRITE rather than WRITE into it again.
+    MOVE WS-EnteredAccountNumber TO CU-AccountNumber
+    READ CustomerFile
+        INVALID KEY
+            SET Customer-Not-Found TO TRUE
+        NOT INVALID KEY
+            SET Customer-Found TO TRUE
+    END-READ
+    MOVE WS-EnteredAccountNumber TO CU-AccountNumber
+    DISPLAY "Enter Customer Address: " WITH NO ADVANCING
+    ACCEPT CU-Address
+    DISPLAY "Enter Date of Birth (YYYYMMDD): " WITH NO ADVANCING
+    ACCEPT CU-DateOfBirth
+    DISPLAY "Enter ID/SSN Number: " WITH NO ADVANCING
+    ACCEPT CU-IdNumber
+    DISPLAY "Enter Phone Number: " WITH NO ADVANCING
+    ACCEPT CU-Phone
+    IF Customer-Found
+        REWRITE CustomerRecord
+    ELSE
+        WRITE CustomerRecord
+    END-IF.
 
 DepositMoney.
-    * Logic to deposit money
-    DISPLAY "Depositing money...".
+    DISPLAY "Enter Account Number: " WITH NO ADVANCING
+    ACCEPT WS-EnteredAccountNumber
+    PERFORM ReadAccountByKey
+    IF Account-Not-Found
+        DISPLAY "Account " WS-EnteredAccountNumber " not found."
+    ELSE
+        DISPLAY "Enter Deposit Amount: " WITH NO ADVANCING
+        ACCEPT WS-Amount
+        MOVE AccountBalance TO WS-BalanceBefore
+        ADD WS-Amount TO AccountBalance
+        MOVE AccountBalance TO WS-BalanceAfter
+        PERFORM RewriteCurrentAccount
+        MOVE "DEPOSIT" TO WS-TranType
+        PERFORM WriteTranLogEntry
+        PERFORM UpdateRestartCheckpoint
+        DISPLAY "New balance: " AccountBalance
+    END-IF.
 
 WithdrawMoney.
-    * Logic to withdraw money
-    DISPLAY "Withdrawing money...".
+    DISPLAY "Enter Account Number: " WITH NO ADVANCING
+    ACCEPT WS-EnteredAccountNumber
+    PERFORM ReadAccountByKey
+    IF Account-Not-Found
+        DISPLAY "Account " WS-EnteredAccountNumber " not found."
+    ELSE
+        DISPLAY "Enter Withdrawal Amount: " WITH NO ADVANCING
+        ACCEPT WS-Amount
+        IF WS-Amount > AccountBalance
+            DISPLAY "Insufficient funds - available balance: "
+                AccountBalance
+            MOVE AccountBalance TO WS-BalanceBefore WS-BalanceAfter
+            MOVE "NSF" TO WS-TranType
+            PERFORM WriteTranLogEntry
+            PERFORM UpdateRestartCheckpoint
+        ELSE
+            MOVE AccountBalance TO WS-BalanceBefore
+            SUBTRACT WS-Amount FROM AccountBalance
+            MOVE AccountBalance TO WS-BalanceAfter
+            PERFORM RewriteCurrentAccount
+            MOVE "WITHDRAWAL" TO WS-TranType
+            PERFORM WriteTranLogEntry
+            PERFORM UpdateRestartCheckpoint
+            DISPLAY "New balance: " AccountBalance
+        END-IF
+    END-IF.
+
+CloseAccount.
+    DISPLAY "Enter Account Number to Close: " WITH NO ADVANCING
+    ACCEPT WS-EnteredAccountNumber
+    PERFORM ReadAccountByKey
+    IF Account-Not-Found
+        DISPLAY "Account " WS-EnteredAccountNumber " not found."
+    ELSE
+        IF AccountBalance NOT = ZERO
+            DISPLAY "Cannot close account - balance must be zero. "
+                "Current balance: " AccountBalance
+        ELSE
+            MOVE AccountNumber  TO CA-AccountNumber
+            MOVE AccountName    TO CA-AccountName
+            MOVE AccountBalance TO CA-AccountBalance
+            MOVE FUNCTION CURRENT-DATE(1:8) TO CA-ClosureDate
+            WRITE ClosedAccountRecord
+            DELETE AccountFile RECORD
+            MOVE ZERO TO WS-Amount WS-BalanceBefore WS-BalanceAfter
+            MOVE "CLOSE" TO WS-TranType
+            PERFORM WriteTranLogEntry
+            PERFORM UpdateRestartCheckpoint
+            DISPLAY "Account " WS-EnteredAccountNumber
+                " closed and archived."
+        END-IF
+    END-IF.
+
+ReadAccountByKey.
+    MOVE WS-EnteredAccountNumber TO AccountNumber
+    READ AccountFile
+        INVALID KEY
+            SET Account-Not-Found TO TRUE
+        NOT INVALID KEY
+            SET Account-Found TO TRUE
+    END-READ.
+
+RewriteCurrentAccount.
+    REWRITE AccountRecord.
+
+WriteTranLogEntry.
+    MOVE FUNCTION CURRENT-DATE TO WS-Timestamp
+    MOVE AccountNumber    TO TL-AccountNumber
+    MOVE WS-TranType      TO TL-TransactionType
+    MOVE WS-Amount        TO TL-Amount
+    MOVE WS-BalanceBefore TO TL-BalanceBefore
+    MOVE WS-BalanceAfter  TO TL-BalanceAfter
+    MOVE WS-Timestamp     TO TL-Timestamp
+    WRITE TranLogRecord.
 
 END PROGRAM BankingSystem.
