@@ -0,0 +1,9 @@
+*> Transaction audit log record - one line per posted movement
+*> against AccountFile (deposit, withdrawal, interest, NSF decline).
+01  TranLogRecord.
+    05  TL-AccountNumber    PIC 9(4).
+    05  TL-TransactionType  PIC X(12).
+    05  TL-Amount           PIC 9(6)V99.
+    05  TL-BalanceBefore    PIC 9(6)V99.
+    05  TL-BalanceAfter     PIC 9(6)V99.
+    05  TL-Timestamp        PIC X(21).
