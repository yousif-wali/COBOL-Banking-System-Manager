@@ -0,0 +1,111 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. InterestAccrual.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AccountFile ASSIGN TO "ACCOUNTS.DAT"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS AccountNumber
+    FILE STATUS IS WS-AccountFileStatus.
+
+    SELECT TranLogFile ASSIGN TO "TRANLOG.DAT"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-TranLogFileStatus.
+
+    SELECT RateFile ASSIGN TO "INTRATE.DAT"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-RateFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  AccountFile.
+    COPY "acctrec.cpy".
+
+FD  TranLogFile.
+    COPY "tranrec.cpy".
+
+FD  RateFile.
+01  RateFileLine                PIC X(8).
+
+WORKING-STORAGE SECTION.
+01  WS-AccountFileStatus        PIC XX.
+01  WS-TranLogFileStatus        PIC XX.
+01  WS-RateFileStatus           PIC XX.
+
+01  WS-EOF-Switch               PIC X VALUE 'N'.
+    88  End-Of-File                    VALUE 'Y'.
+
+*> Monthly interest rate, e.g. 0.00125 = 1.5% APR / 12. Overridden by
+*> the first line of INTRATE.DAT when that file is present.
+01  WS-InterestRate             PIC 9V9(6) VALUE 0.00125.
+01  WS-InterestAmount           PIC 9(6)V99.
+01  WS-BalanceBefore            PIC 9(6)V99.
+01  WS-BalanceAfter             PIC 9(6)V99.
+01  WS-Timestamp                PIC X(21).
+
+01  WS-AccountsProcessed        PIC 9(6) VALUE 0.
+01  WS-TotalInterestPaid        PIC 9(8)V99 VALUE 0.
+
+PROCEDURE DIVISION.
+100-Start.
+    PERFORM OpenFiles
+    PERFORM ReadInterestRate
+    PERFORM UNTIL End-Of-File
+        READ AccountFile NEXT RECORD
+            AT END
+                SET End-Of-File TO TRUE
+            NOT AT END
+                PERFORM ApplyInterest
+        END-READ
+    END-PERFORM
+    DISPLAY "Interest rate applied: " WS-InterestRate
+    DISPLAY "Accounts processed: " WS-AccountsProcessed
+    DISPLAY "Total interest posted: " WS-TotalInterestPaid
+    PERFORM CloseFiles
+    STOP RUN.
+
+OpenFiles.
+    OPEN I-O AccountFile.
+    OPEN EXTEND TranLogFile.
+    IF WS-TranLogFileStatus = "35"
+        OPEN OUTPUT TranLogFile
+    END-IF.
+
+ReadInterestRate.
+    OPEN INPUT RateFile.
+    IF WS-RateFileStatus = "00"
+        READ RateFile
+            NOT AT END
+                COMPUTE WS-InterestRate = FUNCTION NUMVAL(RateFileLine)
+        END-READ
+        CLOSE RateFile
+    END-IF.
+
+ApplyInterest.
+    MOVE AccountBalance TO WS-BalanceBefore
+    COMPUTE WS-InterestAmount ROUNDED = AccountBalance * WS-InterestRate
+    ADD WS-InterestAmount TO AccountBalance
+    MOVE AccountBalance TO WS-BalanceAfter
+    REWRITE AccountRecord
+    PERFORM WriteInterestTranLogEntry
+    ADD 1 TO WS-AccountsProcessed
+    ADD WS-InterestAmount TO WS-TotalInterestPaid.
+
+WriteInterestTranLogEntry.
+    MOVE FUNCTION CURRENT-DATE  TO WS-Timestamp
+    MOVE AccountNumber          TO TL-AccountNumber
+    MOVE "INTEREST"             TO TL-TransactionType
+    MOVE WS-InterestAmount      TO TL-Amount
+    MOVE WS-BalanceBefore       TO TL-BalanceBefore
+    MOVE WS-BalanceAfter        TO TL-BalanceAfter
+    MOVE WS-Timestamp           TO TL-Timestamp
+    WRITE TranLogRecord.
+
+CloseFiles.
+    CLOSE AccountFile.
+    CLOSE TranLogFile.
+
+END PROGRAM InterestAccrual.
