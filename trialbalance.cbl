@@ -0,0 +1,92 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. TrialBalanceReport.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AccountFile ASSIGN TO "ACCOUNTS.DAT"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS SEQUENTIAL
+    RECORD KEY IS AccountNumber
+    FILE STATUS IS WS-AccountFileStatus.
+
+    SELECT ReportFile ASSIGN TO "TRIALBAL.RPT"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-ReportFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  AccountFile.
+    COPY "acctrec.cpy".
+
+FD  ReportFile.
+01  ReportLine                  PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  WS-AccountFileStatus        PIC XX.
+01  WS-ReportFileStatus         PIC XX.
+01  WS-GrandTotal               PIC 9(8)V99 VALUE 0.
+
+01  WS-EOF-Switch               PIC X VALUE 'N'.
+    88  End-Of-File                    VALUE 'Y'.
+
+01  WS-HeaderLine1              PIC X(80)
+        VALUE "END-OF-DAY TRIAL BALANCE REPORT".
+01  WS-HeaderLine2              PIC X(80)
+        VALUE "ACCT#   ACCOUNT NAME                     BALANCE".
+
+01  WS-DetailLine.
+    05  FILLER                  PIC X(2)  VALUE SPACES.
+    05  DL-AccountNumber        PIC 9(4).
+    05  FILLER                  PIC X(3)  VALUE SPACES.
+    05  DL-AccountName          PIC X(30).
+    05  FILLER                  PIC X(3)  VALUE SPACES.
+    05  DL-AccountBalance       PIC ZZZ,ZZ9.99.
+
+01  WS-TotalLine.
+    05  FILLER                  PIC X(36) VALUE SPACES.
+    05  FILLER                  PIC X(14) VALUE "TOTAL BALANCE:".
+    05  FILLER                  PIC X(2)  VALUE SPACES.
+    05  TL-GrandTotal           PIC ZZ,ZZZ,ZZ9.99.
+
+PROCEDURE DIVISION.
+100-Start.
+    PERFORM OpenFiles
+    PERFORM WriteHeaders
+    PERFORM UNTIL End-Of-File
+        READ AccountFile NEXT RECORD
+            AT END
+                SET End-Of-File TO TRUE
+            NOT AT END
+                PERFORM WriteDetailLine
+        END-READ
+    END-PERFORM
+    PERFORM WriteTotalLine
+    PERFORM CloseFiles
+    STOP RUN.
+
+OpenFiles.
+    OPEN INPUT AccountFile.
+    OPEN OUTPUT ReportFile.
+
+WriteHeaders.
+    WRITE ReportLine FROM WS-HeaderLine1.
+    WRITE ReportLine FROM WS-HeaderLine2.
+
+WriteDetailLine.
+    MOVE AccountNumber  TO DL-AccountNumber
+    MOVE AccountName    TO DL-AccountName
+    MOVE AccountBalance TO DL-AccountBalance
+    WRITE ReportLine FROM WS-DetailLine
+    ADD AccountBalance TO WS-GrandTotal.
+
+WriteTotalLine.
+    MOVE WS-GrandTotal TO TL-GrandTotal
+    WRITE ReportLine FROM WS-TotalLine.
+
+CloseFiles.
+    CLOSE AccountFile.
+    CLOSE ReportFile.
+
+END PROGRAM TrialBalanceReport.
