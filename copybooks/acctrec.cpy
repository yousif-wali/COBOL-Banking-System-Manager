@@ -0,0 +1,5 @@
+*> Master account record - keyed on AccountNumber in AccountFile.
+01  AccountRecord.
+    05  AccountNumber   PIC 9(4).
+    05  AccountName     PIC X(30).
+    05  AccountBalance  PIC 9(6)V99.
